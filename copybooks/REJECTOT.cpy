@@ -0,0 +1,5 @@
+       01  REJECTED-FILE-RECORD.
+           05 RJ-USERID             PIC X(8).
+           05 RJ-PASSWORD           PIC X(20).
+           05 RJ-REASON             PIC X(72).
+           05 RJ-TIMESTAMP          PIC X(21).
