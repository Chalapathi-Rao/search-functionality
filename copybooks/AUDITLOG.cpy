@@ -0,0 +1,12 @@
+       01  AUDIT-LOG-RECORD.
+           05 AUD-USERID             PIC X(8).
+           05 AUD-TIMESTAMP          PIC X(21).
+           05 AUD-LENGTH-RESULT      PIC X(4).
+           05 AUD-UPPER-RESULT       PIC X(4).
+           05 AUD-DIGIT-RESULT       PIC X(4).
+           05 AUD-SPECIAL-RESULT     PIC X(4).
+           05 AUD-HISTORY-RESULT     PIC X(4).
+           05 AUD-USERID-RESULT      PIC X(4).
+           05 AUD-WEAK-RESULT        PIC X(4).
+           05 AUD-STRENGTH-RESULT    PIC X(6).
+           05 AUD-OVERALL-RESULT     PIC X(4).
