@@ -1,60 +1,863 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PasswordValidator.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASSWORD-FILE ASSIGN TO "PASSWDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PWD-FILE-STATUS.
+
+           SELECT PASSED-FILE ASSIGN TO "PASSEDOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PASSED-FILE-STATUS.
+
+           SELECT REJECTED-FILE ASSIGN TO "REJECTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTED-FILE-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT POLICY-FILE ASSIGN TO "POLICYIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT PASSWORD-HISTORY ASSIGN TO "PWDHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-USERID
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT USER-MASTER ASSIGN TO "USRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USERID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT WEAK-PASSWORD-LIST ASSIGN TO "WEAKLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WEAK-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PASSWORD-FILE.
+       01  PASSWORD-FILE-RECORD.
+           05 PF-USERID            PIC X(8).
+           05 PF-PASSWORD           PIC X(20).
+           05 PF-FILLER             PIC X(52).
+
+       FD  PASSED-FILE.
+       01  PASSED-FILE-RECORD.
+           05 PS-USERID             PIC X(8).
+           05 PS-PASSWORD           PIC X(20).
+           05 PS-FILLER             PIC X(52).
+
+       FD  REJECTED-FILE.
+           COPY REJECTOT.
+
+       FD  AUDIT-LOG.
+           COPY AUDITLOG.
+
+       FD  POLICY-FILE.
+       01  POLICY-FILE-RECORD.
+           05 POL-MIN-LENGTH         PIC 9(2).
+           05 POL-MIN-UPPER          PIC 9(2).
+           05 POL-MIN-DIGIT          PIC 9(2).
+           05 POL-SPECIAL-REQUIRED   PIC X(1).
+           05 POL-MIN-SPECIAL        PIC 9(2).
+      * Batch checkpoint interval (records between checkpoints). Zero
+      * or non-numeric (including an older POLICYIN file with no value
+      * in this position) leaves WS-CHECKPOINT-INTERVAL at its
+      * built-in default -- see 1100-READ-POLICY.
+           05 POL-CHECKPOINT-INTERVAL PIC 9(8).
+           05 POL-FILLER             PIC X(63).
+
+       FD  PASSWORD-HISTORY.
+       01  HISTORY-RECORD.
+           05 HIST-USERID            PIC X(8).
+           05 HIST-PWD-HASH-1        PIC 9(8).
+           05 HIST-PWD-HASH-2        PIC 9(8).
+           05 HIST-PWD-HASH-3        PIC 9(8).
+           05 HIST-PWD-HASH-4        PIC 9(8).
+           05 HIST-PWD-HASH-5        PIC 9(8).
+
+       FD  USER-MASTER.
+       01  USER-MASTER-RECORD.
+           05 UM-USERID              PIC X(8).
+           05 UM-STATUS              PIC X(1).
+              88 UM-ACTIVE                 VALUE 'A'.
+           05 UM-FILLER               PIC X(71).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CHKPT-RECORD-COUNT      PIC 9(8).
+           05 CHKPT-USERID            PIC X(8).
+           05 CHKPT-PASSED-COUNT      PIC 9(8).
+           05 CHKPT-REJECTED-COUNT    PIC 9(8).
+           05 CHKPT-FILLER            PIC X(48).
+
+       FD  WEAK-PASSWORD-LIST.
+       01  WEAK-PASSWORD-RECORD       PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 PASSWORD           PIC X(20).
-       01 PASSWORD-LENGTH    PIC 9(2) VALUE ZERO.
-       01 UPPER-CASE-FLAG    PIC X VALUE 'N'.
-       01 DIGIT-FLAG         PIC X VALUE 'N'.
-       01 WS-VALID           PIC X VALUE 'N'.
+       01 WS-RUN-PARM               PIC X(80) VALUE SPACES.
+       01 WS-RUN-MODE                PIC X(7) VALUE SPACES.
+          88 BATCH-MODE                    VALUE "BATCH".
+       01 WS-RESTART-MODE            PIC X(7) VALUE SPACES.
+          88 RESTART-REQUESTED             VALUE "RESTART".
+
+      * Checkpoint/restart: how often (in records processed) a
+      * checkpoint is written, and how many leading records on restart
+      * are skipped without reprocessing or re-auditing them.
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(8) VALUE 1000.
+       01 WS-SKIP-COUNT              PIC 9(8) VALUE ZERO.
+       01 WS-SKIP-INDEX              PIC 9(8) VALUE ZERO.
+
+       01 WS-WEAK-EOF-FLAG           PIC X VALUE 'N'.
+          88 END-OF-WEAK-LIST              VALUE 'Y'.
+       01 WS-WEAK-PASSWORD-COUNT    PIC 9(4) VALUE ZERO.
+       01 WS-WEAK-PASSWORD-TABLE.
+           05 WS-WEAK-PASSWORD-ENTRY PIC X(20) VALUE SPACES
+                                      OCCURS 200 TIMES
+                                      INDEXED BY WS-WEAK-IDX.
+
+       01 WS-PWD-FILE-STATUS   PIC XX VALUE SPACES.
+       01 WS-PASSED-FILE-STATUS     PIC XX VALUE SPACES.
+       01 WS-REJECTED-FILE-STATUS   PIC XX VALUE SPACES.
+       01 WS-AUDIT-FILE-STATUS      PIC XX VALUE SPACES.
+       01 WS-POLICY-FILE-STATUS     PIC XX VALUE SPACES.
+       01 WS-HISTORY-FILE-STATUS    PIC XX VALUE SPACES.
+       01 WS-MASTER-FILE-STATUS     PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-WEAK-FILE-STATUS       PIC XX VALUE SPACES.
+
+      * USER-MASTER and PASSWORD-HISTORY are opened once for the run
+      * (see 1400-OPEN-KEYED-FILES) rather than per transaction, so
+      * these flags -- not the FILE STATUS fields, which get
+      * overwritten by every subsequent READ -- are what later
+      * paragraphs check to see whether the file is actually open.
+       01 WS-MASTER-FILE-OPEN       PIC X VALUE 'N'.
+       01 WS-HISTORY-FILE-OPEN      PIC X VALUE 'N'.
+
+      * Password policy, defaulted here and overridden by POLICYIN
+      * if a policy control file is present for this run.
+       01 WS-POLICY-MIN-LENGTH      PIC 9(2) VALUE 8.
+       01 WS-POLICY-MIN-UPPER       PIC 9(2) VALUE 1.
+       01 WS-POLICY-MIN-DIGIT       PIC 9(2) VALUE 1.
+       01 WS-POLICY-SPECIAL-REQD    PIC X(1) VALUE 'N'.
+       01 WS-POLICY-MIN-SPECIAL     PIC 9(2) VALUE 0.
+
+       01 WS-EOF-FLAG                PIC X VALUE 'N'.
+          88 END-OF-PASSWORD-FILE          VALUE 'Y'.
+
+       01 WS-RECORD-COUNT           PIC 9(8) VALUE ZERO.
+       01 WS-PASSED-COUNT           PIC 9(8) VALUE ZERO.
+       01 WS-REJECTED-COUNT         PIC 9(8) VALUE ZERO.
+
+       01 USERID                    PIC X(8)  VALUE SPACES.
+       01 WS-PWD                  PIC X(20).
+       01 WS-PWD-LENGTH           PIC 9(2) VALUE ZERO.
+       01 UPPER-CASE-FLAG           PIC X VALUE 'N'.
+       01 DIGIT-FLAG                PIC X VALUE 'N'.
+       01 SPECIAL-CHAR-FLAG         PIC X VALUE 'N'.
+       01 WS-VALID                  PIC X VALUE 'N'.
+       01 WS-REJECT-REASON          PIC X(72) VALUE SPACES.
+       01 I                         PIC 9(2) VALUE ZERO.
+       01 WS-UPPER-COUNT            PIC 9(2) VALUE ZERO.
+       01 WS-DIGIT-COUNT            PIC 9(2) VALUE ZERO.
+       01 WS-SPECIAL-COUNT          PIC 9(2) VALUE ZERO.
+       01 WS-PWD-HASH                PIC 9(8) VALUE ZERO.
+      * Sentinel stored in a history slot that has never held a real
+      * password hash. 7000-COMPUTE-PWD-HASH's MOD 99999999 can only
+      * ever produce 0 through 99999998, so this value can never
+      * collide with a genuine hash -- unlike zero, which a real
+      * password's hash can legitimately compute to.
+       01 WS-HIST-EMPTY-HASH        PIC 9(8) VALUE 99999999.
+       01 WS-HIST-NEW-RECORD        PIC X VALUE 'N'.
+       01 WS-USERID-OK               PIC X VALUE 'Y'.
+
+      * Composite strength score support: how many character classes
+      * (upper, digit, special) are present and how far the password
+      * runs past the policy minimum length, rolled into a single
+      * weak/medium/strong label.
+       01 WS-CLASS-COUNT            PIC 9 VALUE ZERO.
+       01 WS-LENGTH-OVER-MIN        PIC S9(3) VALUE ZERO.
+       01 WS-STRENGTH-SCORE         PIC 9(2) VALUE ZERO.
+
+       01 WS-LENGTH-RESULT          PIC X(4) VALUE SPACES.
+       01 WS-UPPER-RESULT           PIC X(4) VALUE SPACES.
+       01 WS-DIGIT-RESULT           PIC X(4) VALUE SPACES.
+       01 WS-SPECIAL-RESULT         PIC X(4) VALUE SPACES.
+       01 WS-HISTORY-RESULT         PIC X(4) VALUE SPACES.
+       01 WS-USERID-RESULT          PIC X(4) VALUE SPACES.
+       01 WS-WEAK-RESULT             PIC X(4) VALUE SPACES.
+       01 WS-STRENGTH-RESULT        PIC X(6) VALUE SPACES.
+       01 WS-OVERALL-RESULT         PIC X(4) VALUE SPACES.
+
+      * RETURN-CODE for the current transaction (0 = valid, see
+      * 9500-SET-VALIDATION-CODE), and the worst (highest) of those
+      * seen so far in a batch run, so the job step's COND logic can
+      * branch on the run as a whole.
+       01 WS-VALIDATION-CODE        PIC 9(2) VALUE ZERO.
+       01 WS-BATCH-RETURN-CODE      PIC 9(2) VALUE ZERO.
 
        PROCEDURE DIVISION.
-       DISPLAY "Enter your password: "
-       ACCEPT PASSWORD.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           IF BATCH-MODE
+               PERFORM 2000-PROCESS-BATCH
+           ELSE
+               PERFORM 3000-PROCESS-INTERACTIVE
+           END-IF
+           PERFORM 1500-CLOSE-KEYED-FILES
+           CLOSE AUDIT-LOG
+           STOP RUN.
+
+      * Reads the BATCH/RESTART run mode from the command line. This
+      * program is compiled and run under GnuCOBOL in this shop, not
+      * under an actual MVS JCL step -- there is no EXEC PGM=...,
+      * PARM='...' to bind to a LINKAGE SECTION parameter here, so
+      * ACCEPT FROM COMMAND-LINE is this dialect's standard mechanism
+      * for passing a run argument into a batch program (a GnuCOBOL
+      * executable's PROCEDURE DIVISION cannot itself declare a USING
+      * parameter list, so the PARM-to-LINKAGE-SECTION technique real
+      * IBM JCL uses does not apply here). A real z/OS deployment of
+      * this program would replace this paragraph's first statement
+      * with a LINKAGE SECTION parameter on PROCEDURE DIVISION USING.
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           UNSTRING WS-RUN-PARM DELIMITED BY SPACE
+               INTO WS-RUN-MODE WS-RESTART-MODE
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           PERFORM 1100-READ-POLICY
+           PERFORM 1300-LOAD-WEAK-PASSWORDS
+           PERFORM 1400-OPEN-KEYED-FILES.
+
+       1100-READ-POLICY.
+           OPEN INPUT POLICY-FILE
+           IF WS-POLICY-FILE-STATUS = "00"
+               READ POLICY-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE POL-MIN-LENGTH TO WS-POLICY-MIN-LENGTH
+                       MOVE POL-MIN-UPPER TO WS-POLICY-MIN-UPPER
+                       MOVE POL-MIN-DIGIT TO WS-POLICY-MIN-DIGIT
+                       MOVE POL-SPECIAL-REQUIRED TO
+                           WS-POLICY-SPECIAL-REQD
+                       MOVE POL-MIN-SPECIAL TO WS-POLICY-MIN-SPECIAL
+                       IF POL-CHECKPOINT-INTERVAL IS NUMERIC AND
+                          POL-CHECKPOINT-INTERVAL > ZERO
+                           MOVE POL-CHECKPOINT-INTERVAL
+                               TO WS-CHECKPOINT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE POLICY-FILE
+           END-IF.
+
+      * Opens USER-MASTER and PASSWORD-HISTORY once for the whole run
+      * (batch or interactive) instead of once per transaction -- a
+      * batch run validates tens of thousands of transactions, and
+      * opening/closing an indexed file that often is a needless and
+      * serious operational cost. WS-MASTER-FILE-OPEN and
+      * WS-HISTORY-FILE-OPEN record whether each open actually
+      * succeeded, since an absent dataset is a supported, graceful
+      * "skip this check" condition, not an error.
+       1400-OPEN-KEYED-FILES.
+           MOVE 'N' TO WS-MASTER-FILE-OPEN
+           OPEN INPUT USER-MASTER
+           IF WS-MASTER-FILE-STATUS = "00"
+               MOVE 'Y' TO WS-MASTER-FILE-OPEN
+           END-IF
+
+           MOVE 'N' TO WS-HISTORY-FILE-OPEN
+           OPEN I-O PASSWORD-HISTORY
+           IF WS-HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT PASSWORD-HISTORY
+               CLOSE PASSWORD-HISTORY
+               OPEN I-O PASSWORD-HISTORY
+           END-IF
+           IF WS-HISTORY-FILE-STATUS = "00"
+               MOVE 'Y' TO WS-HISTORY-FILE-OPEN
+           END-IF.
+
+      * Closes USER-MASTER and PASSWORD-HISTORY once at end of run,
+      * the counterpart to 1400-OPEN-KEYED-FILES. Only closes a file
+      * that actually opened, since an absent dataset was never opened
+      * in the first place.
+       1500-CLOSE-KEYED-FILES.
+           IF WS-MASTER-FILE-OPEN = 'Y'
+               CLOSE USER-MASTER
+           END-IF
+           IF WS-HISTORY-FILE-OPEN = 'Y'
+               CLOSE PASSWORD-HISTORY
+           END-IF.
+
+      * Loads the known weak/dictionary passwords (ddname WEAKLIST, one
+      * per line) into an in-memory table once at startup, uppercased
+      * so the lookup in 9000-CHECK-WEAK-PASSWORD is case-insensitive.
+      * An absent WEAKLIST DD simply leaves the table empty, so the
+      * check passes through without rejecting anything.
+       1300-LOAD-WEAK-PASSWORDS.
+           MOVE ZERO TO WS-WEAK-PASSWORD-COUNT
+           MOVE 'N' TO WS-WEAK-EOF-FLAG
+           OPEN INPUT WEAK-PASSWORD-LIST
+           IF WS-WEAK-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-WEAK-LIST
+                       OR WS-WEAK-PASSWORD-COUNT =
+                          FUNCTION LENGTH(WS-WEAK-PASSWORD-TABLE) / 20
+                   READ WEAK-PASSWORD-LIST
+                       AT END
+                           MOVE 'Y' TO WS-WEAK-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-WEAK-PASSWORD-COUNT
+                           MOVE WEAK-PASSWORD-RECORD TO
+                               WS-WEAK-PASSWORD-ENTRY
+                                   (WS-WEAK-PASSWORD-COUNT)
+                           MOVE FUNCTION UPPER-CASE
+                               (WS-WEAK-PASSWORD-ENTRY
+                                   (WS-WEAK-PASSWORD-COUNT))
+                               TO WS-WEAK-PASSWORD-ENTRY
+                                   (WS-WEAK-PASSWORD-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE WEAK-PASSWORD-LIST
+           END-IF.
+
+      * PASSWORD-FILE is the one input this whole batch mode exists to
+      * process (request 000), not an optional control file like
+      * POLICY-FILE/USER-MASTER/PASSWORD-HISTORY -- a missing or
+      * misnamed PASSWDIN fails the run outright instead of falling
+      * through into a read loop that can never reach end of file.
+       2000-PROCESS-BATCH.
+           OPEN INPUT PASSWORD-FILE
+           IF WS-PWD-FILE-STATUS NOT = "00"
+               DISPLAY "PASSWORD-FILE (PASSWDIN) could not be opened, "
+                   "file status " WS-PWD-FILE-STATUS "."
+               MOVE 28 TO WS-BATCH-RETURN-CODE
+               MOVE WS-BATCH-RETURN-CODE TO RETURN-CODE
+           ELSE
+               IF RESTART-REQUESTED
+                   PERFORM 1200-READ-CHECKPOINT
+                   OPEN EXTEND PASSED-FILE
+                   IF WS-PASSED-FILE-STATUS = "35"
+                       OPEN OUTPUT PASSED-FILE
+                   END-IF
+                   OPEN EXTEND REJECTED-FILE
+                   IF WS-REJECTED-FILE-STATUS = "35"
+                       OPEN OUTPUT REJECTED-FILE
+                   END-IF
+                   PERFORM 2050-SKIP-TO-CHECKPOINT
+               ELSE
+                   OPEN OUTPUT PASSED-FILE
+                   OPEN OUTPUT REJECTED-FILE
+               END-IF
 
-       * Get the length of the password
-       UNSTRING PASSWORD DELIMITED BY SPACE INTO PASSWORD.
-       COMPUTE PASSWORD-LENGTH = FUNCTION LENGTH(PASSWORD).
+               PERFORM 2100-READ-PASSWORD-FILE
+               PERFORM UNTIL END-OF-PASSWORD-FILE
+                   PERFORM 2200-VALIDATE-AND-ROUTE
+                   IF FUNCTION MOD(WS-RECORD-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 2300-WRITE-CHECKPOINT
+                   END-IF
+                   PERFORM 2100-READ-PASSWORD-FILE
+               END-PERFORM
 
-       * Check if the password length is at least 8 characters
-       IF PASSWORD-LENGTH < 8
-           DISPLAY "Password must be at least 8 characters long."
-           STOP RUN
-       END-IF.
+               CLOSE PASSWORD-FILE
+               CLOSE PASSED-FILE
+               CLOSE REJECTED-FILE
 
-       * Check for at least one uppercase letter
-       PERFORM CHECK-UPPERCASE.
+               PERFORM 2300-WRITE-CHECKPOINT
 
-       * Check for at least one digit
-       PERFORM CHECK-DIGIT.
+               DISPLAY "Records processed: " WS-RECORD-COUNT
+               DISPLAY "Passed:             " WS-PASSED-COUNT
+               DISPLAY "Rejected:           " WS-REJECTED-COUNT
 
-       * If both conditions are met, it's a valid password
-       IF UPPER-CASE-FLAG = 'Y' AND DIGIT-FLAG = 'Y'
-           DISPLAY "Password is valid."
-       ELSE
-           DISPLAY "Password must contain at least one uppercase letter and one digit."
-       END-IF.
+               MOVE WS-BATCH-RETURN-CODE TO RETURN-CODE
+           END-IF.
 
-       STOP RUN.
+      * Reads the last checkpoint (if any) so 2050-SKIP-TO-CHECKPOINT
+      * knows how many leading PASSWORD-FILE records to skip, and seeds
+      * WS-PASSED-COUNT/WS-REJECTED-COUNT from the prior segment(s) so
+      * the end-of-run DISPLAY totals reconcile against the cumulative
+      * WS-RECORD-COUNT instead of reporting only this restart
+      * segment's counts next to a cumulative records-processed figure.
+       1200-READ-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHKPT-RECORD-COUNT TO WS-SKIP-COUNT
+                       MOVE CHKPT-PASSED-COUNT TO WS-PASSED-COUNT
+                       MOVE CHKPT-REJECTED-COUNT TO WS-REJECTED-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
-       * Subroutine to check for an uppercase letter
+      * Skips forward over records already processed by a prior run,
+      * without validating or re-auditing them, since PASSWORD-FILE is
+      * LINE SEQUENTIAL and has no random access by record number.
+       2050-SKIP-TO-CHECKPOINT.
+           IF WS-SKIP-COUNT > ZERO
+               PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                       UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+                          OR END-OF-PASSWORD-FILE
+                   READ PASSWORD-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           CONTINUE
+                   END-READ
+               END-PERFORM
+               MOVE WS-SKIP-COUNT TO WS-RECORD-COUNT
+           END-IF.
+
+      * Records how many PASSWORD-FILE records have been processed so
+      * far, so a subsequent RESTART run can skip over them.
+       2300-WRITE-CHECKPOINT.
+           INITIALIZE CHECKPOINT-RECORD
+           MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT
+           MOVE USERID TO CHKPT-USERID
+           MOVE WS-PASSED-COUNT TO CHKPT-PASSED-COUNT
+           MOVE WS-REJECTED-COUNT TO CHKPT-REJECTED-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2100-READ-PASSWORD-FILE.
+           READ PASSWORD-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   MOVE PF-USERID TO USERID
+                   MOVE PF-PASSWORD TO WS-PWD
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       2200-VALIDATE-AND-ROUTE.
+           PERFORM 5000-VALIDATE-PASSWORD
+           PERFORM 6000-WRITE-AUDIT-LOG
+           IF WS-VALIDATION-CODE > WS-BATCH-RETURN-CODE
+               MOVE WS-VALIDATION-CODE TO WS-BATCH-RETURN-CODE
+           END-IF
+           IF WS-VALID = 'Y'
+               INITIALIZE PASSED-FILE-RECORD
+               MOVE USERID TO PS-USERID
+               MOVE WS-PWD TO PS-PASSWORD
+               WRITE PASSED-FILE-RECORD
+               ADD 1 TO WS-PASSED-COUNT
+           ELSE
+               INITIALIZE REJECTED-FILE-RECORD
+               MOVE USERID TO RJ-USERID
+               MOVE WS-PWD TO RJ-PASSWORD
+               MOVE WS-REJECT-REASON TO RJ-REASON
+               MOVE FUNCTION CURRENT-DATE TO RJ-TIMESTAMP
+               WRITE REJECTED-FILE-RECORD
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+
+       3000-PROCESS-INTERACTIVE.
+           DISPLAY "Enter your userid: "
+           ACCEPT USERID
+           DISPLAY "Enter your password: "
+           ACCEPT WS-PWD
+           PERFORM 5000-VALIDATE-PASSWORD
+           PERFORM 6000-WRITE-AUDIT-LOG
+           IF WS-VALID = 'Y'
+               DISPLAY "Password is valid."
+               DISPLAY "Password strength: " WS-STRENGTH-RESULT
+           ELSE
+               DISPLAY WS-REJECT-REASON
+           END-IF
+
+           MOVE WS-VALIDATION-CODE TO RETURN-CODE.
+
+       5000-VALIDATE-PASSWORD.
+           MOVE 'N' TO UPPER-CASE-FLAG
+           MOVE 'N' TO DIGIT-FLAG
+           MOVE 'N' TO SPECIAL-CHAR-FLAG
+           MOVE 'N' TO WS-VALID
+           MOVE 'Y' TO WS-USERID-OK
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE "N/A " TO WS-LENGTH-RESULT
+           MOVE "N/A " TO WS-UPPER-RESULT
+           MOVE "N/A " TO WS-DIGIT-RESULT
+           MOVE "N/A " TO WS-SPECIAL-RESULT
+           MOVE "N/A " TO WS-HISTORY-RESULT
+           MOVE "N/A " TO WS-USERID-RESULT
+           MOVE "N/A " TO WS-WEAK-RESULT
+           MOVE "N/A   " TO WS-STRENGTH-RESULT
+           MOVE "FAIL" TO WS-OVERALL-RESULT
+
+      * Reject outright, before any complexity checks run, if the
+      * userid isn't an active account on the user master.
+           PERFORM 4000-CHECK-USER-MASTER
+
+           IF WS-USERID-OK = 'Y'
+      * Normalize WS-PWD to its trimmed, left-justified form once,
+      * here, so WS-PWD-LENGTH and every downstream paragraph that
+      * indexes WS-PWD(I:1) (CHECK-UPPERCASE, CHECK-DIGIT,
+      * CHECK-SPECIAL-CHAR, 7000-COMPUTE-PWD-HASH) are all working off
+      * the same characters -- a leading space in the submitted
+      * password used to leave WS-PWD-LENGTH measuring the trimmed
+      * string while those loops still walked the untrimmed buffer
+      * from position 1, scanning the wrong slice of it.
+               MOVE FUNCTION TRIM(WS-PWD) TO WS-PWD
+               COMPUTE WS-PWD-LENGTH =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-PWD))
+
+      * Check if the password length meets the policy minimum
+               IF WS-PWD-LENGTH < WS-POLICY-MIN-LENGTH
+                   MOVE "FAIL" TO WS-LENGTH-RESULT
+                   MOVE "Password does not meet the minimum length."
+                       TO WS-REJECT-REASON
+               ELSE
+                   MOVE "PASS" TO WS-LENGTH-RESULT
+                   PERFORM CHECK-UPPERCASE
+                   PERFORM CHECK-DIGIT
+      * Always run the special-character count, even when the policy
+      * doesn't require any -- 9600-SCORE-PASSWORD-STRENGTH needs to
+      * know whether special characters are actually present in the
+      * password (request 009), independent of whether WS-SPECIAL-RESULT
+      * enforces a minimum below.
+                   PERFORM CHECK-SPECIAL-CHAR
+
+                   IF UPPER-CASE-FLAG = 'Y'
+                       MOVE "PASS" TO WS-UPPER-RESULT
+                   ELSE
+                       MOVE "FAIL" TO WS-UPPER-RESULT
+                   END-IF
+
+                   IF DIGIT-FLAG = 'Y'
+                       MOVE "PASS" TO WS-DIGIT-RESULT
+                   ELSE
+                       MOVE "FAIL" TO WS-DIGIT-RESULT
+                   END-IF
+
+                   IF WS-POLICY-SPECIAL-REQD = 'Y'
+                       IF SPECIAL-CHAR-FLAG = 'Y'
+                           MOVE "PASS" TO WS-SPECIAL-RESULT
+                       ELSE
+                           MOVE "FAIL" TO WS-SPECIAL-RESULT
+                       END-IF
+                   END-IF
+
+                   IF UPPER-CASE-FLAG = 'Y' AND DIGIT-FLAG = 'Y' AND
+                      WS-SPECIAL-RESULT NOT = "FAIL"
+                       MOVE 'Y' TO WS-VALID
+                   ELSE
+                       IF WS-SPECIAL-RESULT = "FAIL" AND
+                          UPPER-CASE-FLAG = 'Y' AND DIGIT-FLAG = 'Y'
+                           MOVE
+                             "Does not meet special-character policy."
+                               TO WS-REJECT-REASON
+                       ELSE
+                           MOVE "Does not meet uppercase/digit policy."
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+
+                   IF WS-VALID = 'Y'
+                       PERFORM 9000-CHECK-WEAK-PASSWORD
+                   END-IF
+
+                   IF WS-VALID = 'Y'
+                       PERFORM 8000-CHECK-PASSWORD-HISTORY
+                   END-IF
+
+                   IF WS-VALID = 'Y'
+                       PERFORM 9600-SCORE-PASSWORD-STRENGTH
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-VALID = 'Y'
+               MOVE "PASS" TO WS-OVERALL-RESULT
+           END-IF
+
+           PERFORM 9500-SET-VALIDATION-CODE.
+
+      * Sets WS-VALIDATION-CODE for this transaction from the same
+      * result columns written to the audit log, in the same
+      * short-circuit order the checks themselves ran in (userid,
+      * length, uppercase/digit, weak password, reused password).
+       9500-SET-VALIDATION-CODE.
+           MOVE ZERO TO WS-VALIDATION-CODE
+           IF WS-VALID = 'Y'
+               MOVE ZERO TO WS-VALIDATION-CODE
+           ELSE
+               IF WS-USERID-RESULT = "FAIL"
+                   MOVE 12 TO WS-VALIDATION-CODE
+               ELSE
+                   IF WS-LENGTH-RESULT = "FAIL"
+                       MOVE 8 TO WS-VALIDATION-CODE
+                   ELSE
+                       IF WS-UPPER-RESULT = "FAIL" OR
+                          WS-DIGIT-RESULT = "FAIL" OR
+                          WS-SPECIAL-RESULT = "FAIL"
+                           MOVE 4 TO WS-VALIDATION-CODE
+                       ELSE
+                           IF WS-WEAK-RESULT = "FAIL"
+                               MOVE 20 TO WS-VALIDATION-CODE
+                           ELSE
+                               IF WS-HISTORY-RESULT = "FAIL"
+                                   MOVE 16 TO WS-VALIDATION-CODE
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Scores how far past the minimum bar a password that has
+      * already passed every check goes: one point per character class
+      * present (upper, digit, special) plus a point for each 4
+      * characters past the policy minimum length, rolled into a
+      * WEAK/MEDIUM/STRONG label so "just barely meets minimum" and
+      * "clearly strong" no longer look identical.
+       9600-SCORE-PASSWORD-STRENGTH.
+           MOVE ZERO TO WS-CLASS-COUNT
+           IF UPPER-CASE-FLAG = 'Y'
+               ADD 1 TO WS-CLASS-COUNT
+           END-IF
+           IF DIGIT-FLAG = 'Y'
+               ADD 1 TO WS-CLASS-COUNT
+           END-IF
+      * Scored on whether special characters are actually present in
+      * the password (WS-SPECIAL-COUNT), not on SPECIAL-CHAR-FLAG --
+      * that flag only reflects whether the count meets the policy's
+      * minimum, which is trivially true (count >= 0) under a policy
+      * that doesn't require special characters at all.
+           IF WS-SPECIAL-COUNT > ZERO
+               ADD 1 TO WS-CLASS-COUNT
+           END-IF
+
+           COMPUTE WS-LENGTH-OVER-MIN =
+               WS-PWD-LENGTH - WS-POLICY-MIN-LENGTH
+
+           MOVE WS-CLASS-COUNT TO WS-STRENGTH-SCORE
+           IF WS-LENGTH-OVER-MIN >= 4
+               ADD 1 TO WS-STRENGTH-SCORE
+           END-IF
+           IF WS-LENGTH-OVER-MIN >= 8
+               ADD 1 TO WS-STRENGTH-SCORE
+           END-IF
+
+           IF WS-STRENGTH-SCORE <= 2
+               MOVE "WEAK  " TO WS-STRENGTH-RESULT
+           ELSE
+               IF WS-STRENGTH-SCORE <= 4
+                   MOVE "MEDIUM" TO WS-STRENGTH-RESULT
+               ELSE
+                   MOVE "STRONG" TO WS-STRENGTH-RESULT
+               END-IF
+           END-IF.
+
+      * Rejects the transaction outright if USERID is missing or not
+      * found/flagged active on the user master, before any password
+      * complexity check runs. USER-MASTER itself is opened once for
+      * the whole run by 1400-OPEN-KEYED-FILES.
+       4000-CHECK-USER-MASTER.
+           MOVE "N/A " TO WS-USERID-RESULT
+           IF USERID = SPACES
+               MOVE "FAIL" TO WS-USERID-RESULT
+               MOVE 'N' TO WS-USERID-OK
+               MOVE "Userid is missing." TO WS-REJECT-REASON
+           ELSE
+               IF WS-MASTER-FILE-OPEN = 'Y'
+                   MOVE USERID TO UM-USERID
+                   READ USER-MASTER
+                       INVALID KEY
+                           MOVE "FAIL" TO WS-USERID-RESULT
+                           MOVE 'N' TO WS-USERID-OK
+                           MOVE "Userid not found on the user master."
+                               TO WS-REJECT-REASON
+                       NOT INVALID KEY
+                           IF UM-ACTIVE
+                               MOVE "PASS" TO WS-USERID-RESULT
+                           ELSE
+                               MOVE "FAIL" TO WS-USERID-RESULT
+                               MOVE 'N' TO WS-USERID-OK
+                               MOVE "Userid is inactive or terminated."
+                                   TO WS-REJECT-REASON
+                           END-IF
+                   END-READ
+               END-IF
+           END-IF.
+
+       6000-WRITE-AUDIT-LOG.
+           INITIALIZE AUDIT-LOG-RECORD
+           MOVE USERID TO AUD-USERID
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-LENGTH-RESULT TO AUD-LENGTH-RESULT
+           MOVE WS-UPPER-RESULT TO AUD-UPPER-RESULT
+           MOVE WS-DIGIT-RESULT TO AUD-DIGIT-RESULT
+           MOVE WS-SPECIAL-RESULT TO AUD-SPECIAL-RESULT
+           MOVE WS-HISTORY-RESULT TO AUD-HISTORY-RESULT
+           MOVE WS-USERID-RESULT TO AUD-USERID-RESULT
+           MOVE WS-WEAK-RESULT TO AUD-WEAK-RESULT
+           MOVE WS-STRENGTH-RESULT TO AUD-STRENGTH-RESULT
+           MOVE WS-OVERALL-RESULT TO AUD-OVERALL-RESULT
+           WRITE AUDIT-LOG-RECORD.
+
+      * Subroutine to count uppercase letters against the policy
+      * minimum. Tested by collating-sequence range, not by
+      * case-folding, so punctuation and digits (which have no case
+      * distinction) are never miscounted as uppercase.
        CHECK-UPPERCASE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PASSWORD-LENGTH
-               IF FUNCTION NUMVAL(PASSWORD(I:1)) = 0 AND
-                  PASSWORD(I:1) = FUNCTION UPPERCASE(PASSWORD(I:1))
-                   MOVE 'Y' TO UPPER-CASE-FLAG
-                   EXIT PERFORM
+           MOVE ZERO TO WS-UPPER-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-PWD-LENGTH
+               IF WS-PWD(I:1) >= 'A' AND WS-PWD(I:1) <= 'Z'
+                   ADD 1 TO WS-UPPER-COUNT
                END-IF
-           END-PERFORM.
+           END-PERFORM
+           IF WS-UPPER-COUNT >= WS-POLICY-MIN-UPPER
+               MOVE 'Y' TO UPPER-CASE-FLAG
+           END-IF.
 
-       * Subroutine to check for a digit
+      * Subroutine to count digits against the policy minimum. Tested
+      * by collating-sequence range so the digit '0' is counted like
+      * any other digit.
        CHECK-DIGIT.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PASSWORD-LENGTH
-               IF FUNCTION NUMVAL(PASSWORD(I:1)) > 0
-                   MOVE 'Y' TO DIGIT-FLAG
-                   EXIT PERFORM
+           MOVE ZERO TO WS-DIGIT-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-PWD-LENGTH
+               IF WS-PWD(I:1) >= '0' AND WS-PWD(I:1) <= '9'
+                   ADD 1 TO WS-DIGIT-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-DIGIT-COUNT >= WS-POLICY-MIN-DIGIT
+               MOVE 'Y' TO DIGIT-FLAG
+           END-IF.
+
+      * Subroutine to count special (non-alphanumeric) characters
+      * against the policy minimum. A character is special when it is
+      * none of upper-letter, lower-letter, digit, or space -- the
+      * same mutually exclusive classification CHECK-UPPERCASE and
+      * CHECK-DIGIT use, so no character is ever double-counted or
+      * missed across the three checks.
+       CHECK-SPECIAL-CHAR.
+           MOVE ZERO TO WS-SPECIAL-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-PWD-LENGTH
+               IF NOT (WS-PWD(I:1) >= 'A' AND WS-PWD(I:1) <= 'Z')
+                  AND NOT (WS-PWD(I:1) >= 'a' AND WS-PWD(I:1) <= 'z')
+                  AND NOT (WS-PWD(I:1) >= '0' AND WS-PWD(I:1) <= '9')
+                  AND WS-PWD(I:1) NOT = SPACE
+                   ADD 1 TO WS-SPECIAL-COUNT
                END-IF
+           END-PERFORM
+           IF WS-SPECIAL-COUNT >= WS-POLICY-MIN-SPECIAL
+               MOVE 'Y' TO SPECIAL-CHAR-FLAG
+           END-IF.
+
+      * Checks the submitted password against PASSWORD-HISTORY and, if
+      * it is an actual change to a password not among the last 5 used,
+      * rolls the history forward to record this one as the most
+      * recent. PASSWORD-HISTORY itself is opened once for the whole
+      * run by 1400-OPEN-KEYED-FILES. A brand-new history record's 5
+      * slots are set to WS-HIST-EMPTY-HASH, a value
+      * 7000-COMPUTE-PWD-HASH can never produce, rather than zero, so a
+      * first-time user whose password legitimately hashes to zero is
+      * not mistaken for a match against an empty slot.
+      *
+      * Slot 1 always holds the hash of the userid's current,
+      * still-active password, not just "a prior one" -- request 000's
+      * nightly batch recert resubmits that same unchanged password for
+      * every account, over and over, so a match against slot 1
+      * specifically means "this is what's already on file", not a
+      * reuse violation. Only a match against slots 2-5 (a password
+      * that was changed away from and is now being changed back to) is
+      * a reuse. History only rolls forward on an actual change, so an
+      * unchanged password doesn't shuffle the same hash through all 5
+      * slots across repeated recert runs.
+       8000-CHECK-PASSWORD-HISTORY.
+           MOVE "N/A " TO WS-HISTORY-RESULT
+           IF USERID NOT = SPACES AND WS-HISTORY-FILE-OPEN = 'Y'
+               PERFORM 7000-COMPUTE-PWD-HASH
+               MOVE 'N' TO WS-HIST-NEW-RECORD
+
+               MOVE USERID TO HIST-USERID
+               READ PASSWORD-HISTORY
+                   INVALID KEY
+                       INITIALIZE HISTORY-RECORD
+                       MOVE USERID TO HIST-USERID
+                       MOVE WS-HIST-EMPTY-HASH TO HIST-PWD-HASH-1
+                       MOVE WS-HIST-EMPTY-HASH TO HIST-PWD-HASH-2
+                       MOVE WS-HIST-EMPTY-HASH TO HIST-PWD-HASH-3
+                       MOVE WS-HIST-EMPTY-HASH TO HIST-PWD-HASH-4
+                       MOVE WS-HIST-EMPTY-HASH TO HIST-PWD-HASH-5
+                       MOVE 'Y' TO WS-HIST-NEW-RECORD
+               END-READ
+
+               MOVE "PASS" TO WS-HISTORY-RESULT
+               IF HIST-PWD-HASH-1 = WS-PWD-HASH AND
+                  WS-HIST-NEW-RECORD = 'N'
+      * Unchanged from the password already on file -- not a reuse,
+      * and nothing to roll forward.
+                   CONTINUE
+               ELSE
+                   IF HIST-PWD-HASH-2 = WS-PWD-HASH OR
+                      HIST-PWD-HASH-3 = WS-PWD-HASH OR
+                      HIST-PWD-HASH-4 = WS-PWD-HASH OR
+                      HIST-PWD-HASH-5 = WS-PWD-HASH
+                       MOVE "FAIL" TO WS-HISTORY-RESULT
+                       MOVE 'N' TO WS-VALID
+                       MOVE "Password matches one of the last 5 used."
+                           TO WS-REJECT-REASON
+                   ELSE
+                       MOVE HIST-PWD-HASH-4 TO HIST-PWD-HASH-5
+                       MOVE HIST-PWD-HASH-3 TO HIST-PWD-HASH-4
+                       MOVE HIST-PWD-HASH-2 TO HIST-PWD-HASH-3
+                       MOVE HIST-PWD-HASH-1 TO HIST-PWD-HASH-2
+                       MOVE WS-PWD-HASH TO HIST-PWD-HASH-1
+                       IF WS-HIST-NEW-RECORD = 'Y'
+                           WRITE HISTORY-RECORD
+                       ELSE
+                           REWRITE HISTORY-RECORD
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Rejects the password if it matches an entry on the in-memory
+      * weak/dictionary password table, case-insensitive, even though
+      * it already satisfies the length/uppercase/digit policy.
+       9000-CHECK-WEAK-PASSWORD.
+           MOVE "PASS" TO WS-WEAK-RESULT
+           IF WS-WEAK-PASSWORD-COUNT > ZERO
+               SET WS-WEAK-IDX TO 1
+               SEARCH WS-WEAK-PASSWORD-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-WEAK-PASSWORD-ENTRY(WS-WEAK-IDX) =
+                        FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PWD))
+                       MOVE "FAIL" TO WS-WEAK-RESULT
+                       MOVE 'N' TO WS-VALID
+                       MOVE "Password is a known weak/common password."
+                           TO WS-REJECT-REASON
+               END-SEARCH
+           END-IF.
+
+      * Simple non-cryptographic rolling hash, used only to compare
+      * submitted passwords against PASSWORD-HISTORY without storing
+      * them in the clear.
+       7000-COMPUTE-PWD-HASH.
+           MOVE ZERO TO WS-PWD-HASH
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-PWD-LENGTH
+               COMPUTE WS-PWD-HASH =
+                   FUNCTION MOD((WS-PWD-HASH * 31) +
+                       FUNCTION ORD(WS-PWD(I:1)), 99999999)
            END-PERFORM.
-       *******
-///////
