@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PasswordReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT REJECTED-FILE ASSIGN TO "REJECTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTED-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY AUDITLOG.
+
+       FD  REJECTED-FILE.
+           COPY REJECTOT.
+
+       FD  REPORT-FILE.
+      * Wide enough for the longest exception line (2 + 8-byte userid
+      * + 2 + 72-byte reason = 84 bytes) with room to spare.
+       01  REPORT-FILE-RECORD       PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-FILE-STATUS      PIC XX VALUE SPACES.
+       01 WS-REJECTED-FILE-STATUS   PIC XX VALUE SPACES.
+       01 WS-REPORT-FILE-STATUS     PIC XX VALUE SPACES.
+
+       01 WS-AUDIT-EOF-FLAG         PIC X VALUE 'N'.
+          88 END-OF-AUDIT-LOG             VALUE 'Y'.
+       01 WS-REJECTED-EOF-FLAG      PIC X VALUE 'N'.
+          88 END-OF-REJECTED-FILE         VALUE 'Y'.
+
+      * Whether OPEN INPUT AUDIT-LOG actually succeeded -- an absent
+      * AUDITLOG (e.g. the very first night, before PSWVALID has ever
+      * run) reports zero counts rather than entering a read loop
+      * against a file that was never opened.
+       01 WS-AUDIT-LOG-OPEN         PIC X VALUE 'N'.
+
+       01 WS-RUN-DATE                PIC X(8) VALUE SPACES.
+
+       01 WS-TOTAL-CHECKED          PIC 9(8) VALUE ZERO.
+       01 WS-TOTAL-PASSED           PIC 9(8) VALUE ZERO.
+       01 WS-TOTAL-FAILED           PIC 9(8) VALUE ZERO.
+       01 WS-REASON-TOO-SHORT       PIC 9(8) VALUE ZERO.
+       01 WS-REASON-NO-UPPER        PIC 9(8) VALUE ZERO.
+       01 WS-REASON-NO-DIGIT        PIC 9(8) VALUE ZERO.
+       01 WS-REASON-NO-SPECIAL      PIC 9(8) VALUE ZERO.
+       01 WS-REASON-WEAK-PWD        PIC 9(8) VALUE ZERO.
+       01 WS-REASON-REUSED          PIC 9(8) VALUE ZERO.
+       01 WS-REASON-INACTIVE-ID     PIC 9(8) VALUE ZERO.
+
+       01 WS-ED-COUNT                PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SUMMARIZE-AUDIT-LOG
+           PERFORM 3000-WRITE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUDIT-FILE-STATUS = "00"
+               MOVE 'Y' TO WS-AUDIT-LOG-OPEN
+           ELSE
+               DISPLAY "AUDIT-LOG (AUDITLOG) could not be opened, "
+                   "file status " WS-AUDIT-FILE-STATUS
+                   " -- reporting zero counts."
+           END-IF
+           OPEN OUTPUT REPORT-FILE.
+
+      * AUDIT-LOG accumulates across every run (PSWVALID opens it
+      * EXTEND, by request 001's durability design), so this report --
+      * titled and requested as a *daily* report -- only tallies
+      * records timestamped on the day the report is run, via
+      * 2100-READ-AUDIT-LOG's date filter, rather than every record
+      * ever logged.
+       2000-SUMMARIZE-AUDIT-LOG.
+           IF WS-AUDIT-LOG-OPEN = 'Y'
+               PERFORM 2100-READ-AUDIT-LOG
+               PERFORM UNTIL END-OF-AUDIT-LOG
+                   IF AUD-TIMESTAMP(1:8) = WS-RUN-DATE
+                       PERFORM 2200-TALLY-AUDIT-RECORD
+                   END-IF
+                   PERFORM 2100-READ-AUDIT-LOG
+               END-PERFORM
+               CLOSE AUDIT-LOG
+           END-IF.
+
+       2100-READ-AUDIT-LOG.
+           READ AUDIT-LOG
+               AT END
+                   MOVE 'Y' TO WS-AUDIT-EOF-FLAG
+           END-READ.
+
+      * Tallies exactly one failure reason per failed record, using the
+      * same short-circuit precedence PSWVALID's own
+      * 9500-SET-VALIDATION-CODE applies (userid, length, uppercase,
+      * digit, special, weak, reused), so the "Failed breakdown by
+      * reason" buckets partition WS-TOTAL-FAILED instead of summing to
+      * more than it. Only called for records that passed
+      * 2000-SUMMARIZE-AUDIT-LOG's same-day filter.
+       2200-TALLY-AUDIT-RECORD.
+           ADD 1 TO WS-TOTAL-CHECKED
+           IF AUD-OVERALL-RESULT = "PASS"
+               ADD 1 TO WS-TOTAL-PASSED
+           ELSE
+               ADD 1 TO WS-TOTAL-FAILED
+               IF AUD-USERID-RESULT = "FAIL"
+                   ADD 1 TO WS-REASON-INACTIVE-ID
+               ELSE
+                   IF AUD-LENGTH-RESULT = "FAIL"
+                       ADD 1 TO WS-REASON-TOO-SHORT
+                   ELSE
+                       IF AUD-UPPER-RESULT = "FAIL"
+                           ADD 1 TO WS-REASON-NO-UPPER
+                       ELSE
+                           IF AUD-DIGIT-RESULT = "FAIL"
+                               ADD 1 TO WS-REASON-NO-DIGIT
+                           ELSE
+                               IF AUD-SPECIAL-RESULT = "FAIL"
+                                   ADD 1 TO WS-REASON-NO-SPECIAL
+                               ELSE
+                                   IF AUD-WEAK-RESULT = "FAIL"
+                                       ADD 1 TO WS-REASON-WEAK-PWD
+                                   ELSE
+                                       IF AUD-HISTORY-RESULT = "FAIL"
+                                           ADD 1 TO WS-REASON-REUSED
+                                       END-IF
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-WRITE-REPORT.
+           PERFORM 3100-WRITE-HEADER
+           PERFORM 3200-WRITE-SUMMARY
+           PERFORM 3300-WRITE-EXCEPTIONS.
+
+       3100-WRITE-HEADER.
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "DAILY PASSWORD VALIDATION REPORT -- " DELIMITED BY
+                   SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           INITIALIZE REPORT-FILE-RECORD
+           WRITE REPORT-FILE-RECORD.
+
+       3200-WRITE-SUMMARY.
+           MOVE WS-TOTAL-CHECKED TO WS-ED-COUNT
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "Total passwords checked: " DELIMITED BY SIZE
+               WS-ED-COUNT DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           MOVE WS-TOTAL-PASSED TO WS-ED-COUNT
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "Total passed:             " DELIMITED BY SIZE
+               WS-ED-COUNT DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           MOVE WS-TOTAL-FAILED TO WS-ED-COUNT
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "Total failed:             " DELIMITED BY SIZE
+               WS-ED-COUNT DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           INITIALIZE REPORT-FILE-RECORD
+           WRITE REPORT-FILE-RECORD
+
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "Failed breakdown by reason:" DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           MOVE WS-REASON-TOO-SHORT TO WS-ED-COUNT
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "  Too short:               " DELIMITED BY SIZE
+               WS-ED-COUNT DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           MOVE WS-REASON-NO-UPPER TO WS-ED-COUNT
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "  No uppercase letter:     " DELIMITED BY SIZE
+               WS-ED-COUNT DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           MOVE WS-REASON-NO-DIGIT TO WS-ED-COUNT
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "  No digit:                " DELIMITED BY SIZE
+               WS-ED-COUNT DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           MOVE WS-REASON-NO-SPECIAL TO WS-ED-COUNT
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "  No special character:    " DELIMITED BY SIZE
+               WS-ED-COUNT DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           MOVE WS-REASON-WEAK-PWD TO WS-ED-COUNT
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "  Weak/common password:    " DELIMITED BY SIZE
+               WS-ED-COUNT DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           MOVE WS-REASON-REUSED TO WS-ED-COUNT
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "  Reused password:         " DELIMITED BY SIZE
+               WS-ED-COUNT DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           MOVE WS-REASON-INACTIVE-ID TO WS-ED-COUNT
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "  Inactive/unknown userid: " DELIMITED BY SIZE
+               WS-ED-COUNT DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD
+
+           INITIALIZE REPORT-FILE-RECORD
+           WRITE REPORT-FILE-RECORD
+
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "Exceptions:" DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD.
+
+      * Filtered to RJ-TIMESTAMP's date matching WS-RUN-DATE, the same
+      * way 2000-SUMMARIZE-AUDIT-LOG scopes the summary totals -- so
+      * the two halves of this "daily" report always agree, instead of
+      * the exceptions list drifting stale (e.g. a day with no new
+      * batch run still listing whatever REJECTED-FILE last held) while
+      * the summary above it correctly shows zero failures for today.
+       3300-WRITE-EXCEPTIONS.
+           OPEN INPUT REJECTED-FILE
+           IF WS-REJECTED-FILE-STATUS = "00"
+               PERFORM 3310-READ-REJECTED-FILE
+               PERFORM UNTIL END-OF-REJECTED-FILE
+                   IF RJ-TIMESTAMP(1:8) = WS-RUN-DATE
+                       PERFORM 3320-WRITE-EXCEPTION-LINE
+                   END-IF
+                   PERFORM 3310-READ-REJECTED-FILE
+               END-PERFORM
+               CLOSE REJECTED-FILE
+           END-IF.
+
+       3310-READ-REJECTED-FILE.
+           READ REJECTED-FILE
+               AT END
+                   MOVE 'Y' TO WS-REJECTED-EOF-FLAG
+           END-READ.
+
+       3320-WRITE-EXCEPTION-LINE.
+           INITIALIZE REPORT-FILE-RECORD
+           STRING "  " DELIMITED BY SIZE
+               RJ-USERID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               RJ-REASON DELIMITED BY SIZE
+               INTO REPORT-FILE-RECORD
+           END-STRING
+           WRITE REPORT-FILE-RECORD.
+
+       9000-TERMINATE.
+           CLOSE REPORT-FILE
+           DISPLAY "Total passwords checked: " WS-TOTAL-CHECKED
+           DISPLAY "Total passed:             " WS-TOTAL-PASSED
+           DISPLAY "Total failed:             " WS-TOTAL-FAILED.
